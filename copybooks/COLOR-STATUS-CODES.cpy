@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000110*COLOR-STATUS-CODES
+000120*SHARED CONDITION NAMES FOR THE ONE-BYTE COLOR STATUS CODE.
+000130*COPY THIS MEMBER IMMEDIATELY AFTER THE 01-LEVEL PIC X ITEM
+000140*THAT HOLDS THE COLOR VALUE.  KEPT HERE SO MAIN, COLRECON AND
+000150*COLINQ ALL AGREE ON WHAT 'Y'/'G'/'R' MEAN.
+000160*    DATE-WRITTEN.  2026-07-29.
+000170*    MODIFICATION HISTORY
+000180*    2026-07-29  JPM  INITIAL VERSION - REPLACES COPY UNUSED.
+000190*----------------------------------------------------------------
+000200     88  COL-YELLOW                  VALUE 'Y'.
+000210     88  COL-GREEN                   VALUE 'G'.
+000220     88  COL-RED                     VALUE 'R'.
