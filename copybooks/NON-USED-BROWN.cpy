@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------------
+000110*NON-USED-BROWN
+000120*CONDITION NAME FOR THE BROWN ('UNDER INVESTIGATION') SEVERITY
+000130*TIER.  COPY IMMEDIATELY AFTER THE 01-LEVEL PIC X COLOR ITEM,
+000140*ALONGSIDE COLOR-STATUS-CODES.
+000150*    DATE-WRITTEN.  2026-07-30.
+000160*    MODIFICATION HISTORY
+000170*    2026-07-30  JPM  INITIAL VERSION - BROWN TIER BROUGHT BACK
+000180*                     OFF OF THIS COPYBOOK.
+000190*----------------------------------------------------------------
+000200     88  COL-BROWN                   VALUE 'B'.
