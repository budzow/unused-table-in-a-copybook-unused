@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------
+000110*EXTRACT-RECORD
+000120*DOWNSTREAM INTERFACE RECORD - KEY, COLOR CODE, THE CONDITION
+000130*NAME SPELLED OUT, AND WHEN MAIN MADE THE DECISION.  REPLACES
+000140*THE INFORMAL SPREADSHEET EXPORT.
+000150*    DATE-WRITTEN.  2026-07-27.
+000160*    MODIFICATION HISTORY
+000170*    2026-07-27  JPM  INITIAL VERSION.
+000180*----------------------------------------------------------------
+000190 01  EXTRACT-RECORD.
+000200     05  EX-KEY                      PIC X(10).
+000210     05  EX-COLOR-CODE               PIC X(01).
+000220     05  EX-CONDITION-NAME           PIC X(20).
+000230     05  EX-TIMESTAMP.
+000240         10  EX-DATE                 PIC 9(08).
+000250         10  EX-TIME                 PIC 9(08).
+000260     05  FILLER                      PIC X(30).
