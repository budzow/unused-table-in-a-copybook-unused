@@ -0,0 +1,25 @@
+000100*----------------------------------------------------------------
+000110*CHECKPOINT-RECORD
+000120*RESTART CHECKPOINT - LAST KEY PROCESSED PLUS RUNNING BUCKET
+000130*COUNTS.  WRITTEN BY MAIN EVERY WS-CHECKPOINT-INTERVAL RECORDS
+000140*AND READ BACK BY MAIN ON A RESTART.
+000150*    DATE-WRITTEN.  2026-07-23.
+000160*    MODIFICATION HISTORY
+000170*    2026-07-23  JPM  INITIAL VERSION.
+000180*    2026-07-30  JPM  ADDED CK-BROWN-COUNT FOR THE BROWN TIER.
+000185*    2026-08-09  JPM  ADDED CK-RUN-COMPLETE SO A CLEAN END-OF-JOB
+000186*                     CHECKPOINT CAN BE TOLD APART FROM ONE LEFT
+000187*                     BY A MID-RUN ABEND - ONLY THE LATTER SHOULD
+000188*                     EVER TRIGGER A RESTART.
+000190*----------------------------------------------------------------
+000200 01  CHECKPOINT-RECORD.
+000210     05  CK-KEY                      PIC X(10).
+000220     05  CK-RECORD-COUNT             PIC 9(09) COMP.
+000230     05  CK-YELLOW-COUNT             PIC 9(09) COMP.
+000240     05  CK-GREEN-COUNT              PIC 9(09) COMP.
+000250     05  CK-RED-COUNT                PIC 9(09) COMP.
+000260     05  CK-BROWN-COUNT              PIC 9(09) COMP.
+000270     05  CK-REJECT-COUNT             PIC 9(09) COMP.
+000280     05  CK-RUN-COMPLETE             PIC X(01).
+000290         88  CK-RUN-COMPLETE-YES         VALUE 'Y'.
+000300         88  CK-RUN-COMPLETE-NO          VALUE 'N'.
