@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000110*COLOR-RECORD
+000120*GENERIC KEY/COLOR RECORD LAYOUT.  CALLING PROGRAM COPIES THIS
+000130*REPLACING ==COLOR-RECORD== AND THE ==CR-== PREFIX TO FIT THE
+000140*FD IT IS BEING USED IN (SEE MAIN AND COLINQ FOR EXAMPLES).
+000150*    DATE-WRITTEN.  2026-07-21.
+000160*    MODIFICATION HISTORY
+000170*    2026-07-21  JPM  INITIAL VERSION.
+000180*----------------------------------------------------------------
+000190 01  COLOR-RECORD.
+000200     05  CR-KEY                      PIC X(10).
+000210     05  CR-COLOR                    PIC X(01).
+000220     05  FILLER                      PIC X(69).
