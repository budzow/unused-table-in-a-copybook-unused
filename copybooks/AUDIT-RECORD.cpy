@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------
+000110*AUDIT-RECORD
+000120*ONE ENTRY PER COLOR DISPATCH DECISION - KEY, COLOR SEEN, WHICH
+000130*BRANCH FIRED, AND WHEN.  SHARED BY MAIN (WRITER), COLRECON AND
+000140*COLINQ (READERS).
+000150*    DATE-WRITTEN.  2026-08-04.
+000160*    MODIFICATION HISTORY
+000170*    2026-08-04  JPM  INITIAL VERSION.
+000180*----------------------------------------------------------------
+000190 01  AUDIT-RECORD.
+000200     05  AU-KEY                      PIC X(10).
+000210     05  AU-COLOR                    PIC X(01).
+000220     05  AU-BRANCH-NAME              PIC X(25).
+000230     05  AU-TIMESTAMP.
+000240         10  AU-DATE                 PIC 9(08).
+000250         10  AU-TIME                 PIC 9(08).
+000260     05  FILLER                      PIC X(19).
