@@ -0,0 +1,167 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.      COLINQ.
+000120 AUTHOR.          J. P. MORALES.
+000130 INSTALLATION.    DATA SERVICES DIVISION.
+000140 DATE-WRITTEN.    2026-08-06.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*MODIFICATION HISTORY
+000180*DATE        INIT  DESCRIPTION
+000190*----------  ----  -----------------------------------------
+000200*2026-08-06  JPM   INITIAL VERSION.  FIRST-SHIFT INQUIRY TOOL -
+000210*                  KEY IN A RECORD KEY, GET BACK ITS CURRENT
+000220*                  COLOR AND THE AUDIT-FILE HISTORY BEHIND IT.
+000230*                  WRITTEN AS A CONVERSATIONAL BATCH PROGRAM
+000240*                  RATHER THAN A TRUE CICS TRANSACTION - THIS
+000250*                  SHOP HAS NO CICS PRECEDENT OR TRANSLATOR TO
+000260*                  BUILD AGAINST YET.  THE LOOKUP LOGIC BELOW
+000270*                  IS WHAT A REAL CICS MAP/PROGRAM PAIR WOULD
+000280*                  CALL ONCE THAT WORK IS DONE.
+000285*2026-08-09  JPM   DROPPED THE COLOR-MASTER-FILE LOOKUP - NOTHING
+000286*                  IN THIS SYSTEM EVER LOADS THAT FILE.  THE
+000287*                  AUDIT FILE MAIN ALREADY WRITES ON EVERY
+000288*                  DISPATCH IS THE ONLY PERSISTED HISTORY THIS
+000289*                  SHOP HAS, SO "CURRENT" IS NOW TAKEN AS THE
+000290*                  COLOR ON THE MOST RECENT AUDIT ENTRY FOR THE
+000291*                  KEY, FOUND BY THE SAME SCAN THAT LISTS HISTORY.
+000295*-----------------------------------------------------------------
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000420     SELECT AUDIT-FILE                ASSIGN TO AUDITFL
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-AUDIT-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000550 FD  AUDIT-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY AUDIT-RECORD.
+000580
+000590 WORKING-STORAGE SECTION.
+000600 01  COLOR-CODE                      PIC X(01).
+000610     COPY COLOR-STATUS-CODES.
+000620     COPY NON-USED-BROWN.
+000630
+000660 77  WS-AUDIT-STATUS                 PIC X(02).
+000670
+000700 77  WS-AUDIT-EOF-SW                 PIC X(01) VALUE 'N'.
+000710     88  WS-AUDIT-EOF                           VALUE 'Y'.
+000720 77  WS-DONE-SW                      PIC X(01) VALUE 'N'.
+000730     88  WS-INQUIRY-DONE                        VALUE 'Y'.
+000740
+000750 77  WS-INPUT-KEY                    PIC X(10).
+000760 77  WS-CONDITION-NAME               PIC X(20).
+000770 77  WS-HISTORY-COUNT                PIC 9(05) COMP VALUE ZERO.
+000775*----------------------------------------------------------------
+000776*HOLDS THE COLOR OFF OF THE LAST AUDIT RECORD MATCHED BY THE
+000777*HISTORY SCAN - SINCE MAIN WRITES AUDIT-FILE IN ARRIVAL ORDER,
+000778*THE LAST MATCH IS THE MOST RECENT DECISION FOR THE KEY.
+000779*----------------------------------------------------------------
+000780 77  WS-CURRENT-COLOR                PIC X(01) VALUE SPACES.
+000790
+000800 PROCEDURE DIVISION.
+000810*================================================================
+000820*0000-MAINLINE
+000830*LOOP ONE INQUIRY AT A TIME UNTIL THE ANALYST KEYS END.
+000840*================================================================
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000870     PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+000880         UNTIL WS-INQUIRY-DONE.
+000890     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000900     STOP RUN.
+000910
+000920 1000-INITIALIZE.
+000930     DISPLAY 'COLINQ: COLOR INQUIRY - ENTER A KEY TO BEGIN'.
+001000 1000-EXIT.
+001010     EXIT.
+001020
+001030*-----------------------------------------------------------------
+001040*2000-PROCESS-INQUIRY
+001050*ONE ROUND TRIP - PROMPT FOR A KEY, SCAN THE AUDIT TRAIL FOR
+001060*EVERY PRIOR DECISION AGAINST IT, THEN SHOW THE CURRENT COLOR
+001070*AND CONDITION TAKEN FROM THE MOST RECENT ENTRY FOUND.
+001080*-----------------------------------------------------------------
+001090 2000-PROCESS-INQUIRY.
+001100     DISPLAY 'ENTER RECORD KEY (OR END TO QUIT): '.
+001110     ACCEPT WS-INPUT-KEY FROM CONSOLE.
+001120     IF WS-INPUT-KEY = 'END' OR WS-INPUT-KEY = SPACES
+001130         SET WS-INQUIRY-DONE TO TRUE
+001140     ELSE
+001150         PERFORM 2300-DISPLAY-HISTORY THRU 2300-EXIT
+001160         IF WS-HISTORY-COUNT > ZERO
+001170             PERFORM 2200-DISPLAY-CURRENT THRU 2200-EXIT
+001180         ELSE
+001200             DISPLAY 'COLINQ: NOT FOUND FOR KEY ' WS-INPUT-KEY
+001210         END-IF
+001220     END-IF.
+001230 2000-EXIT.
+001240     EXIT.
+001250
+001380 2200-DISPLAY-CURRENT.
+001385     MOVE WS-CURRENT-COLOR TO COLOR-CODE.
+001390     EVALUATE TRUE
+001400         WHEN COL-YELLOW
+001410             MOVE 'YELLOW' TO WS-CONDITION-NAME
+001420         WHEN COL-GREEN
+001430             MOVE 'GREEN' TO WS-CONDITION-NAME
+001440         WHEN COL-RED
+001450             MOVE 'RED' TO WS-CONDITION-NAME
+001460         WHEN COL-BROWN
+001470             MOVE 'BROWN' TO WS-CONDITION-NAME
+001480         WHEN OTHER
+001490             MOVE 'INVALID' TO WS-CONDITION-NAME
+001500     END-EVALUATE.
+001510     DISPLAY 'KEY: ' WS-INPUT-KEY.
+001520     DISPLAY 'CURRENT COLOR: ' COLOR-CODE
+001530         '  CONDITION: ' WS-CONDITION-NAME.
+001540 2200-EXIT.
+001550     EXIT.
+001560
+001570*-----------------------------------------------------------------
+001580*2300-DISPLAY-HISTORY
+001590*REOPENS THE AUDIT FILE AND SCANS IT FROM THE TOP FOR EVERY
+001600*ENTRY MATCHING THE KEY ASKED ABOUT, REMEMBERING THE COLOR OFF
+001610*THE LAST MATCH AS THE CURRENT COLOR.  A SEQUENTIAL SCAN IS ALL
+001620*THE AUDIT TRAIL SUPPORTS TODAY - IF HISTORY LOOKUPS BECOME
+001630*FREQUENT ENOUGH TO MATTER, THE AUDIT FILE SHOULD GROW A KEYED
+001640*INDEX OF ITS OWN.
+001650*-----------------------------------------------------------------
+001660 2300-DISPLAY-HISTORY.
+001670     MOVE 'N' TO WS-AUDIT-EOF-SW.
+001680     MOVE ZERO TO WS-HISTORY-COUNT.
+001690     OPEN INPUT AUDIT-FILE.
+001700     IF WS-AUDIT-STATUS NOT = '00'
+001710         DISPLAY 'COLINQ: NO AUDIT TRAIL AVAILABLE YET'
+001720     ELSE
+001730         PERFORM 2310-SCAN-AUDIT THRU 2310-EXIT
+001740             UNTIL WS-AUDIT-EOF
+001750         CLOSE AUDIT-FILE
+001760         IF WS-HISTORY-COUNT = ZERO
+001770             DISPLAY '  NO PRIOR AUDIT ENTRIES FOR THIS KEY'
+001780         END-IF
+001790     END-IF.
+001800 2300-EXIT.
+001810     EXIT.
+001820
+001830 2310-SCAN-AUDIT.
+001840     READ AUDIT-FILE
+001850         AT END
+001860             SET WS-AUDIT-EOF TO TRUE
+001870         NOT AT END
+001880             IF AU-KEY = WS-INPUT-KEY
+001890                 ADD 1 TO WS-HISTORY-COUNT
+001895                 MOVE AU-COLOR TO WS-CURRENT-COLOR
+001900                 DISPLAY '  ' AU-DATE '-' AU-TIME
+001910                     '  COLOR=' AU-COLOR '  ' AU-BRANCH-NAME
+001920             END-IF
+001930     END-READ.
+001940 2310-EXIT.
+001950     EXIT.
+001960
+001970 9000-TERMINATE.
+001975     DISPLAY 'COLINQ: SESSION ENDED'.
+001980 9000-EXIT.
+001990     EXIT.
