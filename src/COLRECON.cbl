@@ -0,0 +1,330 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.      COLRECON.
+000120 AUTHOR.          J. P. MORALES.
+000130 INSTALLATION.    DATA SERVICES DIVISION.
+000140 DATE-WRITTEN.    2026-08-02.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*MODIFICATION HISTORY
+000180*DATE        INIT  DESCRIPTION
+000190*----------  ----  ------------------------------------------
+000200*2026-08-02  JPM   INITIAL VERSION.  READS TODAY'S AND THE
+000210*                  PRIOR RUN'S AUDIT-FILE, TOTALS EACH COLOR
+000220*                  BUCKET AND FLAGS ANY BUCKET THAT MOVED MORE
+000230*                  THAN THE CONTROL-CARD THRESHOLD PERCENT.
+000240*                  RUN IMMEDIATELY AFTER MAIN.
+000250*----------------------------------------------------------------
+000260 
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT TODAY-AUDIT-FILE          ASSIGN TO AUDITFL
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-TODAY-STATUS.
+000330     SELECT PRIOR-AUDIT-FILE          ASSIGN TO PRIORFL
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-PRIOR-STATUS.
+000360     SELECT CONTROL-CARD-FILE         ASSIGN TO CTLCARD
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-CTL-STATUS.
+000390     SELECT REPORT-FILE               ASSIGN TO RPTOUT
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-RPT-STATUS.
+000420 
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450*----------------------------------------------------------------
+000460*TODAY'S AUDIT TRAIL, WRITTEN BY MAIN EARLIER THIS RUN.
+000470*----------------------------------------------------------------
+000480 FD  TODAY-AUDIT-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY AUDIT-RECORD
+000510         REPLACING ==AUDIT-RECORD== BY ==TODAY-AUDIT-RECORD==.
+000520 
+000530*----------------------------------------------------------------
+000540*YESTERDAY'S AUDIT TRAIL, CARRIED FORWARD FROM THE PRIOR RUN.
+000550*----------------------------------------------------------------
+000560 FD  PRIOR-AUDIT-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580     COPY AUDIT-RECORD
+000590         REPLACING ==AUDIT-RECORD== BY ==PRIOR-AUDIT-RECORD==.
+000600 
+000610*----------------------------------------------------------------
+000620*OPTIONAL CONTROL CARD - ONE FIELD, THE EXCEPTION THRESHOLD
+000630*PERCENT.  IF THE CARD IS MISSING THE DEFAULT IN WS-THRESHOLD-
+000640*PERCENT IS USED.
+000650*----------------------------------------------------------------
+000660 FD  CONTROL-CARD-FILE
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  CONTROL-CARD-RECORD.
+000690     05  CC-THRESHOLD-PERCENT        PIC 9(03).
+000700     05  FILLER                      PIC X(77).
+000710 
+000720*----------------------------------------------------------------
+000730*RECONCILIATION REPORT.
+000740*----------------------------------------------------------------
+000750 FD  REPORT-FILE
+000760*    NOTE - THIS IS AN FD RECORD.  VALUE CLAUSES ON AN FD RECORD
+000770*    ONLY APPLY AT INITIAL STORAGE ALLOCATION, NOT ON EACH
+000780*    WRITE, SO THE SPACER FILLERS AND THE PERCENT SIGN ARE SET
+000790*    EXPLICITLY IN 4100-COMPARE-BUCKET BEFORE EVERY WRITE.
+000800     LABEL RECORDS ARE STANDARD.
+000810 01  REPORT-LINE.
+000820     05  RL-BUCKET                   PIC X(10).
+000830     05  FILLER                      PIC X(02).
+000840     05  RL-TODAY                    PIC ZZZ,ZZZ,ZZ9.
+000850     05  FILLER                      PIC X(02).
+000860     05  RL-PRIOR                    PIC ZZZ,ZZZ,ZZ9.
+000870     05  FILLER                      PIC X(02).
+000880     05  RL-PERCENT                  PIC Z(05)9.
+000890     05  RL-PERCENT-SIGN             PIC X(01).
+000900     05  FILLER                      PIC X(02).
+000910     05  RL-FLAG                     PIC X(30).
+000920 
+000930 WORKING-STORAGE SECTION.
+000940*----------------------------------------------------------------
+000950*COLOR STATUS BYTE - USED HERE ONLY TO CLASSIFY AN AUDIT RECORD
+000960*INTO ITS BUCKET, THE SAME WAY MAIN DOES.
+000970*----------------------------------------------------------------
+000980 01  COLOR-CODE                      PIC X(01).
+000990     COPY COLOR-STATUS-CODES.
+001000     COPY NON-USED-BROWN.
+001010 
+001020 77  WS-TODAY-STATUS                 PIC X(02).
+001030 77  WS-PRIOR-STATUS                 PIC X(02).
+001040 77  WS-CTL-STATUS                   PIC X(02).
+001050 77  WS-RPT-STATUS                   PIC X(02).
+001060 
+001070 77  WS-TODAY-EOF-SW                 PIC X(01) VALUE 'N'.
+001080     88  WS-TODAY-EOF                           VALUE 'Y'.
+001090 77  WS-PRIOR-EOF-SW                 PIC X(01) VALUE 'N'.
+001100     88  WS-PRIOR-EOF                           VALUE 'Y'.
+001110 
+001120*----------------------------------------------------------------
+001130*EXCEPTION THRESHOLD - HOW MANY PERCENT A BUCKET MAY MOVE
+001140*BEFORE IT IS FLAGGED.  OVERRIDDEN BY CONTROL-CARD-FILE IF
+001150*PRESENT.
+001160*----------------------------------------------------------------
+001170 77  WS-THRESHOLD-PERCENT            PIC 9(03) VALUE 25.
+001180 
+001190 77  WS-DIFFERENCE                   PIC S9(09) COMP.
+001200 77  WS-ABS-DIFFERENCE               PIC 9(09) COMP.
+001210 77  WS-PERCENT-CHANGE               PIC 9(05) COMP.
+001220 
+001230*----------------------------------------------------------------
+001240*PER-BUCKET TODAY/PRIOR COUNTS, BUILT ONCE BOTH AUDIT FILES
+001250*HAVE BEEN TOTALLED, THEN WALKED ONE ENTRY AT A TIME TO
+001260*PRODUCE THE REPORT.
+001270*----------------------------------------------------------------
+001280 01  WS-BUCKET-TABLE.
+001290     05  WS-BUCKET-ENTRY OCCURS 5 TIMES
+001300                         INDEXED BY WS-BUCKET-IDX.
+001310         10  WS-BUCKET-NAME          PIC X(10).
+001320         10  WS-BUCKET-TODAY         PIC 9(09) COMP.
+001330         10  WS-BUCKET-PRIOR         PIC 9(09) COMP.
+001340 
+001350 77  TODAY-YELLOW-COUNT              PIC 9(09) COMP VALUE ZERO.
+001360 77  TODAY-GREEN-COUNT               PIC 9(09) COMP VALUE ZERO.
+001370 77  TODAY-RED-COUNT                 PIC 9(09) COMP VALUE ZERO.
+001380 77  TODAY-BROWN-COUNT               PIC 9(09) COMP VALUE ZERO.
+001390 77  TODAY-REJECT-COUNT              PIC 9(09) COMP VALUE ZERO.
+001400 77  PRIOR-YELLOW-COUNT              PIC 9(09) COMP VALUE ZERO.
+001410 77  PRIOR-GREEN-COUNT               PIC 9(09) COMP VALUE ZERO.
+001420 77  PRIOR-RED-COUNT                 PIC 9(09) COMP VALUE ZERO.
+001430 77  PRIOR-BROWN-COUNT               PIC 9(09) COMP VALUE ZERO.
+001440 77  PRIOR-REJECT-COUNT              PIC 9(09) COMP VALUE ZERO.
+001450 
+001460 PROCEDURE DIVISION.
+001470*=================================================================
+001480*0000-MAINLINE
+001490*TOTAL TODAY'S AUDIT FILE, TOTAL THE PRIOR RUN'S, THEN COMPARE
+001500*BUCKET BY BUCKET AND WRITE THE RECONCILIATION REPORT.
+001510*=================================================================
+001520 0000-MAINLINE.
+001530     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001540     PERFORM 2000-TOTAL-TODAY-RECORD THRU 2000-EXIT
+001550         UNTIL WS-TODAY-EOF.
+001560     PERFORM 3000-TOTAL-PRIOR-RECORD THRU 3000-EXIT
+001570         UNTIL WS-PRIOR-EOF.
+001580     PERFORM 4000-BUILD-BUCKET-TABLE THRU 4000-EXIT.
+001590     PERFORM 4100-COMPARE-BUCKET THRU 4100-EXIT
+001600         VARYING WS-BUCKET-IDX FROM 1 BY 1
+001610         UNTIL WS-BUCKET-IDX > 5.
+001620     PERFORM 5000-TERMINATE THRU 5000-EXIT.
+001630     STOP RUN.
+001640 
+001650 1000-INITIALIZE.
+001660     OPEN INPUT TODAY-AUDIT-FILE.
+001670     IF WS-TODAY-STATUS NOT = '00'
+001680         DISPLAY 'COLRECON: UNABLE TO OPEN TODAY AUDIT, STATUS='
+001690             WS-TODAY-STATUS
+001700         GO TO 9999-ABEND-EXIT
+001710     END-IF.
+001720     OPEN INPUT PRIOR-AUDIT-FILE.
+001730     IF WS-PRIOR-STATUS NOT = '00'
+001740         DISPLAY 'COLRECON: UNABLE TO OPEN PRIOR AUDIT, STATUS='
+001750             WS-PRIOR-STATUS
+001760         GO TO 9999-ABEND-EXIT
+001770     END-IF.
+001780     PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+001790     OPEN OUTPUT REPORT-FILE.
+001800     IF WS-RPT-STATUS NOT = '00'
+001810         DISPLAY 'COLRECON: UNABLE TO OPEN REPORT-FILE, STATUS='
+001820             WS-RPT-STATUS
+001830         GO TO 9999-ABEND-EXIT
+001840     END-IF.
+001850     PERFORM 2100-READ-TODAY-RECORD THRU 2100-EXIT.
+001860     PERFORM 3100-READ-PRIOR-RECORD THRU 3100-EXIT.
+001870 1000-EXIT.
+001880     EXIT.
+001890 
+001900*-----------------------------------------------------------------
+001910*1100-READ-CONTROL-CARD
+001920*FILE STATUS '35' (NOT FOUND) MEANS NO OVERRIDE CARD WAS
+001930*SUPPLIED - THE WS-THRESHOLD-PERCENT DEFAULT STANDS.
+001940*-----------------------------------------------------------------
+001950 1100-READ-CONTROL-CARD.
+001960     OPEN INPUT CONTROL-CARD-FILE.
+001970     IF WS-CTL-STATUS = '00'
+001980         READ CONTROL-CARD-FILE
+001990             AT END
+002000                 CONTINUE
+002010         END-READ
+002020         IF WS-CTL-STATUS = '00'
+002030             MOVE CC-THRESHOLD-PERCENT TO WS-THRESHOLD-PERCENT
+002040         END-IF
+002050         CLOSE CONTROL-CARD-FILE
+002060     END-IF.
+002070 1100-EXIT.
+002080     EXIT.
+002090 
+002100*-----------------------------------------------------------------
+002110*2000-TOTAL-TODAY-RECORD / 3000-TOTAL-PRIOR-RECORD
+002120*CLASSIFY EACH AUDIT RECORD BY MOVING ITS COLOR BYTE THROUGH
+002130*THE SAME CONDITION NAMES MAIN DISPATCHES ON, SO THE BUCKETS
+002140*LINE UP EXACTLY WITH MAIN'S COUNTS.
+002150*-----------------------------------------------------------------
+002160 2000-TOTAL-TODAY-RECORD.
+002170     MOVE AU-COLOR OF TODAY-AUDIT-RECORD TO COLOR-CODE.
+002180     EVALUATE TRUE
+002190         WHEN COL-YELLOW
+002200             ADD 1 TO TODAY-YELLOW-COUNT
+002210         WHEN COL-GREEN
+002220             ADD 1 TO TODAY-GREEN-COUNT
+002230         WHEN COL-RED
+002240             ADD 1 TO TODAY-RED-COUNT
+002250         WHEN COL-BROWN
+002260             ADD 1 TO TODAY-BROWN-COUNT
+002270         WHEN OTHER
+002280             ADD 1 TO TODAY-REJECT-COUNT
+002290     END-EVALUATE.
+002300     PERFORM 2100-READ-TODAY-RECORD THRU 2100-EXIT.
+002310 2000-EXIT.
+002320     EXIT.
+002330 
+002340 2100-READ-TODAY-RECORD.
+002350     READ TODAY-AUDIT-FILE
+002360         AT END
+002370             SET WS-TODAY-EOF TO TRUE
+002380     END-READ.
+002390 2100-EXIT.
+002400     EXIT.
+002410 
+002420 3000-TOTAL-PRIOR-RECORD.
+002430     MOVE AU-COLOR OF PRIOR-AUDIT-RECORD TO COLOR-CODE.
+002440     EVALUATE TRUE
+002450         WHEN COL-YELLOW
+002460             ADD 1 TO PRIOR-YELLOW-COUNT
+002470         WHEN COL-GREEN
+002480             ADD 1 TO PRIOR-GREEN-COUNT
+002490         WHEN COL-RED
+002500             ADD 1 TO PRIOR-RED-COUNT
+002510         WHEN COL-BROWN
+002520             ADD 1 TO PRIOR-BROWN-COUNT
+002530         WHEN OTHER
+002540             ADD 1 TO PRIOR-REJECT-COUNT
+002550     END-EVALUATE.
+002560     PERFORM 3100-READ-PRIOR-RECORD THRU 3100-EXIT.
+002570 3000-EXIT.
+002580     EXIT.
+002590 
+002600 3100-READ-PRIOR-RECORD.
+002610     READ PRIOR-AUDIT-FILE
+002620         AT END
+002630             SET WS-PRIOR-EOF TO TRUE
+002640     END-READ.
+002650 3100-EXIT.
+002660     EXIT.
+002670 
+002680 4000-BUILD-BUCKET-TABLE.
+002690     MOVE 'YELLOW'      TO WS-BUCKET-NAME(1).
+002700     MOVE TODAY-YELLOW-COUNT TO WS-BUCKET-TODAY(1).
+002710     MOVE PRIOR-YELLOW-COUNT TO WS-BUCKET-PRIOR(1).
+002720     MOVE 'GREEN'       TO WS-BUCKET-NAME(2).
+002730     MOVE TODAY-GREEN-COUNT  TO WS-BUCKET-TODAY(2).
+002740     MOVE PRIOR-GREEN-COUNT  TO WS-BUCKET-PRIOR(2).
+002750     MOVE 'RED'         TO WS-BUCKET-NAME(3).
+002760     MOVE TODAY-RED-COUNT    TO WS-BUCKET-TODAY(3).
+002770     MOVE PRIOR-RED-COUNT    TO WS-BUCKET-PRIOR(3).
+002780     MOVE 'BROWN'       TO WS-BUCKET-NAME(4).
+002790     MOVE TODAY-BROWN-COUNT  TO WS-BUCKET-TODAY(4).
+002800     MOVE PRIOR-BROWN-COUNT  TO WS-BUCKET-PRIOR(4).
+002810     MOVE 'REJECT'      TO WS-BUCKET-NAME(5).
+002820     MOVE TODAY-REJECT-COUNT TO WS-BUCKET-TODAY(5).
+002830     MOVE PRIOR-REJECT-COUNT TO WS-BUCKET-PRIOR(5).
+002840 4000-EXIT.
+002850     EXIT.
+002860 
+002870*-----------------------------------------------------------------
+002880*4100-COMPARE-BUCKET
+002890*PERCENT CHANGE IS COMPUTED WITHOUT AN INTRINSIC ABS FUNCTION -
+002900*THE SIGN IS JUST TESTED AND FLIPPED BY HAND.  A BUCKET THAT
+002910*WENT FROM ZERO TO A NON-ZERO COUNT IS TREATED AS A FULL
+002920*100 PERCENT MOVE, SINCE THERE IS NO PRIOR BASE TO DIVIDE BY.
+002930*-----------------------------------------------------------------
+002940 4100-COMPARE-BUCKET.
+002950     MOVE SPACES TO REPORT-LINE.
+002960     MOVE '%' TO RL-PERCENT-SIGN.
+002970     COMPUTE WS-DIFFERENCE =
+002980         WS-BUCKET-TODAY(WS-BUCKET-IDX)
+002990         - WS-BUCKET-PRIOR(WS-BUCKET-IDX).
+003000     IF WS-DIFFERENCE < 0
+003010         COMPUTE WS-ABS-DIFFERENCE = WS-DIFFERENCE * -1
+003020     ELSE
+003030         MOVE WS-DIFFERENCE TO WS-ABS-DIFFERENCE
+003040     END-IF.
+003050     IF WS-BUCKET-PRIOR(WS-BUCKET-IDX) = 0
+003060         IF WS-BUCKET-TODAY(WS-BUCKET-IDX) = 0
+003070             MOVE 0 TO WS-PERCENT-CHANGE
+003080         ELSE
+003090             MOVE 100 TO WS-PERCENT-CHANGE
+003100         END-IF
+003110     ELSE
+003120         COMPUTE WS-PERCENT-CHANGE ROUNDED =
+003130             (WS-ABS-DIFFERENCE * 100)
+003140             / WS-BUCKET-PRIOR(WS-BUCKET-IDX)
+003150     END-IF.
+003160     MOVE WS-BUCKET-NAME(WS-BUCKET-IDX)  TO RL-BUCKET.
+003170     MOVE WS-BUCKET-TODAY(WS-BUCKET-IDX) TO RL-TODAY.
+003180     MOVE WS-BUCKET-PRIOR(WS-BUCKET-IDX) TO RL-PRIOR.
+003190     MOVE WS-PERCENT-CHANGE              TO RL-PERCENT.
+003200     IF WS-PERCENT-CHANGE > WS-THRESHOLD-PERCENT
+003210         MOVE 'EXCEPTION - THRESHOLD EXCEEDED' TO RL-FLAG
+003220     ELSE
+003230         MOVE SPACES TO RL-FLAG
+003240     END-IF.
+003250     WRITE REPORT-LINE.
+003260 4100-EXIT.
+003270     EXIT.
+003280 
+003290 5000-TERMINATE.
+003300     CLOSE TODAY-AUDIT-FILE.
+003310     CLOSE PRIOR-AUDIT-FILE.
+003320     CLOSE REPORT-FILE.
+003330     DISPLAY 'COLRECON: RECONCILIATION COMPLETE'.
+003340 5000-EXIT.
+003350     EXIT.
+003360 
+003370 9999-ABEND-EXIT.
+003380     MOVE 16 TO RETURN-CODE.
+003390     STOP RUN.
