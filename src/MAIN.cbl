@@ -1,21 +1,522 @@
- IDENTIFICATION DIVISION.                                        
- PROGRAM-ID.      MAIN.                                          
- WORKING-STORAGE SECTION.    
- 01 COLOR PIC X.
-  88 COL-YELLOW VALUE 'Y'.
-  COPY NON-USED-BROWN
-* cobol:S4727 triggers  
-  88 COL-GREEN VALUE 'G'. *> Noncompliant; not used
-  88 COL-RED VALUE 'R'.
- PROCEDURE DIVISION.
-     IF COL-YELLOW
-* ...
-     END-IF
-     IF COL-RED
-* ...
-     END-IF
- COPY UNUSED
-* cobol:S1461 triggers
- MY-NOT-USED-SECTION SECTION.    	 
-* cobol:COBOL.UnusedParagraphOrSectionLabelCheck triggers 
- MY-NOT-USED-PARAGRAPH.    	  
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.      MAIN.
+000120 AUTHOR.          T. ALBRIGHT.
+000130 INSTALLATION.    DATA SERVICES DIVISION.
+000140 DATE-WRITTEN.    01/15/2024.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*MODIFICATION HISTORY
+000180*DATE        INIT  DESCRIPTION
+000190*----------  ----  ------------------------------------------
+000200*2024-01-15  TA    ORIGINAL COLOR DISPATCH SKELETON.
+000210*2026-07-20  JPM   ADDED COL-GREEN DISPATCH BRANCH - RECORDS
+000220*                  CODED 'G' WERE FALLING THROUGH UNLOGGED.
+000230*2026-07-21  JPM   ADDED COLOR-INPUT-FILE FD AND READ LOGIC SO
+000240*                  COLOR IS SET FROM A REAL INPUT RECORD.
+000250*2026-07-23  JPM   ADDED CHECKPOINT/RESTART LOGIC AROUND THE
+000260*                  MAIN PROCESSING LOOP.
+000270*2026-07-27  JPM   ADDED EXTRACT-FILE OUTPUT FOR DOWNSTREAM
+000280*                  CONSUMERS OF THE COLOR DECISION.
+000290*2026-07-29  JPM   REPLACED COPY UNUSED WITH COPY
+000300*                  COLOR-STATUS-CODES SO THE CONDITION NAMES
+000310*                  ARE DEFINED ONCE AND SHARED.
+000320*2026-07-30  JPM   RECOGNISED COL-BROWN OFF OF COPY
+000330*                  NON-USED-BROWN - BROWN NO LONGER COUNTS
+000340*                  AGAINST THE RED BUCKET.
+000350*2026-08-04  JPM   REBUILT THE COLOR DISPATCH AS ONE EVALUATE
+000360*                  AND ADDED THE AUDIT-FILE WRITE ON EVERY
+000370*                  BRANCH, INCLUDING THE DEFAULT.
+000380*2026-08-09  JPM   ADDED COLOR VALIDATION AHEAD OF DISPATCH -
+000390*                  INVALID VALUES NOW ROUTE TO REJECT-FILE
+000400*                  INSTEAD OF MATCHING NO BRANCH AT ALL.
+000410*2026-08-09  JPM   DROPPED THE WHEN OTHER/2390-PROCESS-UNKNOWN
+000420*                  BRANCH OF 2300-DISPATCH-COLOR - UNREACHABLE
+000430*                  NOW THAT 2200-VALIDATE-COLOR ROUTES ANYTHING
+000440*                  NOT YELLOW/GREEN/RED/BROWN TO THE REJECT PATH
+000450*                  BEFORE DISPATCH IS EVER PERFORMED.
+000460*2026-08-09  JPM   MOVED THE END-OF-JOB SUMMARY TALLY OUT OF
+000470*                  3000-TERMINATE AND INTO MY-NOT-USED-SECTION/
+000480*                  MY-NOT-USED-PARAGRAPH, NOW PERFORMED FROM
+000490*                  3000-TERMINATE INSTEAD OF SITTING DEAD AT
+000500*                  THE BOTTOM OF THE PROGRAM.
+000510*----------------------------------------------------------------
+000520 
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT COLOR-INPUT-FILE         ASSIGN TO COLRIN
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS WS-INPUT-STATUS.
+000590     SELECT CHECKPOINT-FILE          ASSIGN TO CKPTFL
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS WS-CKPT-STATUS.
+000620     SELECT AUDIT-FILE               ASSIGN TO AUDITFL
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS WS-AUDIT-STATUS.
+000650     SELECT EXTRACT-FILE             ASSIGN TO EXTRFL
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS WS-EXTRACT-STATUS.
+000680     SELECT REJECT-FILE              ASSIGN TO REJECTFL
+000690         ORGANIZATION IS SEQUENTIAL
+000700         FILE STATUS IS WS-REJECT-STATUS.
+000710 
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740*----------------------------------------------------------------
+000750*DAILY COLOR-CODED INPUT FEED - ONE RECORD PER ITEM.
+000760*----------------------------------------------------------------
+000770 FD  COLOR-INPUT-FILE
+000780     LABEL RECORDS ARE STANDARD.
+000790     COPY COLOR-RECORD
+000800         REPLACING ==COLOR-RECORD== BY ==COLOR-INPUT-RECORD==
+000810                   ==CR-KEY==      BY ==CI-KEY==
+000820                   ==CR-COLOR==    BY ==CI-COLOR==.
+000830 
+000840*----------------------------------------------------------------
+000850*RESTART CHECKPOINT FILE.
+000860*----------------------------------------------------------------
+000870 FD  CHECKPOINT-FILE
+000880     LABEL RECORDS ARE STANDARD.
+000890     COPY CHECKPOINT-RECORD.
+000900 
+000910*----------------------------------------------------------------
+000920*DISPATCH AUDIT TRAIL - ONE LINE PER RECORD, EVERY BRANCH.
+000930*----------------------------------------------------------------
+000940 FD  AUDIT-FILE
+000950     LABEL RECORDS ARE STANDARD.
+000960     COPY AUDIT-RECORD.
+000970 
+000980*----------------------------------------------------------------
+000990*DOWNSTREAM EXTRACT INTERFACE FILE.
+001000*----------------------------------------------------------------
+001010 FD  EXTRACT-FILE
+001020     LABEL RECORDS ARE STANDARD.
+001030     COPY EXTRACT-RECORD.
+001040 
+001050*----------------------------------------------------------------
+001060*RECORDS FAILING COLOR VALIDATION.
+001070*----------------------------------------------------------------
+001080 FD  REJECT-FILE
+001090     LABEL RECORDS ARE STANDARD.
+001100 01  REJECT-RECORD.
+001110     05  RJ-KEY                      PIC X(10).
+001120     05  RJ-COLOR                    PIC X(01).
+001130     05  FILLER                      PIC X(69).
+001140 
+001150 WORKING-STORAGE SECTION.
+001160*----------------------------------------------------------------
+001170*COLOR STATUS BYTE AND ITS CONDITION NAMES.
+001180*----------------------------------------------------------------
+001190 01  COLOR-CODE                      PIC X(01).
+001200     COPY COLOR-STATUS-CODES.
+001210     COPY NON-USED-BROWN.
+001220 
+001230*----------------------------------------------------------------
+001240*FILE STATUS BYTES.
+001250*----------------------------------------------------------------
+001260 77  WS-INPUT-STATUS                 PIC X(02).
+001270 77  WS-CKPT-STATUS                  PIC X(02).
+001280 77  WS-AUDIT-STATUS                 PIC X(02).
+001290 77  WS-EXTRACT-STATUS               PIC X(02).
+001300 77  WS-REJECT-STATUS                PIC X(02).
+001310 
+001320*----------------------------------------------------------------
+001330*SWITCHES.
+001340*----------------------------------------------------------------
+001350 77  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+001360     88  WS-END-OF-INPUT                        VALUE 'Y'.
+001370 77  WS-RESTART-SW                   PIC X(01) VALUE 'N'.
+001380     88  WS-RESTART-RUN                         VALUE 'Y'.
+001390 77  WS-COLOR-VALID-SW               PIC X(01) VALUE 'Y'.
+001400     88  WS-COLOR-IS-VALID                      VALUE 'Y'.
+001410     88  WS-COLOR-IS-INVALID                    VALUE 'N'.
+001420 77  WS-RESYNC-SW                    PIC X(01) VALUE 'N'.
+001430     88  WS-RESYNC-COMPLETE                     VALUE 'Y'.
+001440 77  WS-RUN-COMPLETE-SW              PIC X(01) VALUE 'N'.
+001450     88  WS-RUN-IS-COMPLETE                     VALUE 'Y'.
+001460 
+001470*----------------------------------------------------------------
+001480*RUNNING COUNTS AND CONTROLS.
+001490*----------------------------------------------------------------
+001500 77  WS-CURRENT-KEY                  PIC X(10).
+001510 77  WS-BRANCH-NAME                  PIC X(25).
+001520 77  WS-CONDITION-NAME               PIC X(20).
+001530 77  WS-RECORD-COUNT                 PIC 9(09) COMP VALUE ZERO.
+001540 77  WS-YELLOW-COUNT                 PIC 9(09) COMP VALUE ZERO.
+001550 77  WS-GREEN-COUNT                  PIC 9(09) COMP VALUE ZERO.
+001560 77  WS-RED-COUNT                    PIC 9(09) COMP VALUE ZERO.
+001570 77  WS-BROWN-COUNT                  PIC 9(09) COMP VALUE ZERO.
+001580 77  WS-REJECT-COUNT                 PIC 9(09) COMP VALUE ZERO.
+001590 77  WS-CHECKPOINT-INTERVAL          PIC 9(09) COMP VALUE 1000.
+001600 77  WS-CHECKPOINT-COUNTER           PIC 9(09) COMP VALUE ZERO.
+001610 
+001620*----------------------------------------------------------------
+001630*TIMESTAMP STAMPED ON EVERY AUDIT AND EXTRACT RECORD.
+001640*----------------------------------------------------------------
+001650 01  WS-CURRENT-TIMESTAMP.
+001660     05  WS-CURRENT-DATE             PIC 9(08).
+001670     05  WS-CURRENT-TIME             PIC 9(08).
+001680 01  WS-TIMESTAMP-DISPLAY            REDEFINES
+001690                                      WS-CURRENT-TIMESTAMP
+001700                                      PIC X(16).
+001710 
+001720 PROCEDURE DIVISION.
+001730*=================================================================
+001740*0000-MAINLINE
+001750*OPEN FILES, DRIVE THE READ/DISPATCH LOOP TO END OF INPUT, THEN
+001760*CLOSE OUT THE RUN.
+001770*=================================================================
+001780 0000-MAINLINE.
+001790     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001810         UNTIL WS-END-OF-INPUT.
+001820     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001830     STOP RUN.
+001840 
+001850*-----------------------------------------------------------------
+001860*1000-INITIALIZE
+001870*OPEN THE INPUT FEED, FIGURE OUT WHETHER THIS IS A FRESH RUN OR A
+001880*RESTART, AND PRIME THE READ-AHEAD WITH THE FIRST RECORD TO
+001890*PROCESS.
+001900*-----------------------------------------------------------------
+001910 1000-INITIALIZE.
+001920     OPEN INPUT COLOR-INPUT-FILE.
+001930     IF WS-INPUT-STATUS NOT = '00'
+001940         DISPLAY 'MAIN: UNABLE TO OPEN COLOR-INPUT-FILE, STATUS='
+001950             WS-INPUT-STATUS
+001960         GO TO 9999-ABEND-EXIT
+001970     END-IF.
+001980     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT.
+001990     IF WS-RESTART-RUN
+002000         OPEN EXTEND AUDIT-FILE
+002010         OPEN EXTEND EXTRACT-FILE
+002020         OPEN EXTEND CHECKPOINT-FILE
+002030         OPEN EXTEND REJECT-FILE
+002040     ELSE
+002050         OPEN OUTPUT AUDIT-FILE
+002060         OPEN OUTPUT EXTRACT-FILE
+002070         OPEN OUTPUT CHECKPOINT-FILE
+002080         OPEN OUTPUT REJECT-FILE
+002090     END-IF.
+002100     IF WS-CKPT-STATUS NOT = '00'
+002110         DISPLAY 'MAIN: UNABLE TO OPEN CHECKPOINT-FILE, STATUS='
+002120             WS-CKPT-STATUS
+002130         GO TO 9999-ABEND-EXIT
+002140     END-IF.
+002150     IF WS-AUDIT-STATUS NOT = '00'
+002160         DISPLAY 'MAIN: UNABLE TO OPEN AUDIT-FILE, STATUS='
+002170             WS-AUDIT-STATUS
+002180         GO TO 9999-ABEND-EXIT
+002190     END-IF.
+002200     IF WS-EXTRACT-STATUS NOT = '00'
+002210         DISPLAY 'MAIN: UNABLE TO OPEN EXTRACT-FILE, STATUS='
+002220             WS-EXTRACT-STATUS
+002230         GO TO 9999-ABEND-EXIT
+002240     END-IF.
+002250     IF WS-REJECT-STATUS NOT = '00'
+002260         DISPLAY 'MAIN: UNABLE TO OPEN REJECT-FILE, STATUS='
+002270             WS-REJECT-STATUS
+002280         GO TO 9999-ABEND-EXIT
+002290     END-IF.
+002300     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+002310 1000-EXIT.
+002320     EXIT.
+002330 
+002340*-----------------------------------------------------------------
+002350*1100-CHECK-FOR-RESTART
+002360*A CHECKPOINT FILE THAT ALREADY EXISTS AND WHOSE LAST RECORD IS
+002370*NOT MARKED CK-RUN-COMPLETE-YES MEANS A PRIOR RUN ABENDED BEFORE
+002380*END OF INPUT - TREAT THIS AS A RESTART.  FILE STATUS '35' (FILE
+002390*NOT FOUND) MEANS THERE IS NOTHING TO RESTART FROM, AND A LAST
+002400*RECORD MARKED CK-RUN-COMPLETE-YES MEANS THE PRIOR RUN FINISHED
+002410*CLEANLY - EITHER WAY THIS IS A FRESH RUN, NOT A RESTART.
+002420*-----------------------------------------------------------------
+002430 1100-CHECK-FOR-RESTART.
+002440     OPEN INPUT CHECKPOINT-FILE.
+002450     IF WS-CKPT-STATUS = '35'
+002460         DISPLAY 'MAIN: NO PRIOR CHECKPOINT - STARTING FRESH RUN'
+002470     ELSE
+002480         IF WS-CKPT-STATUS NOT = '00'
+002490             DISPLAY 'MAIN: UNABLE TO OPEN CHECKPOINT-FILE, STAT='
+002500                 WS-CKPT-STATUS
+002510             GO TO 9999-ABEND-EXIT
+002520         END-IF
+002530         PERFORM 1200-READ-LAST-CHECKPOINT THRU 1200-EXIT
+002540         IF CK-RUN-COMPLETE-YES
+002550             DISPLAY 'MAIN: PRIOR RUN COMPLETED CLEANLY - '
+002560                 'STARTING FRESH RUN'
+002570         ELSE
+002580             SET WS-RESTART-RUN TO TRUE
+002590             MOVE CK-KEY                 TO WS-CURRENT-KEY
+002600             MOVE CK-RECORD-COUNT        TO WS-RECORD-COUNT
+002610             MOVE CK-YELLOW-COUNT        TO WS-YELLOW-COUNT
+002620             MOVE CK-GREEN-COUNT         TO WS-GREEN-COUNT
+002630             MOVE CK-RED-COUNT           TO WS-RED-COUNT
+002640             MOVE CK-BROWN-COUNT         TO WS-BROWN-COUNT
+002650             MOVE CK-REJECT-COUNT        TO WS-REJECT-COUNT
+002660             PERFORM 1300-RESYNC-INPUT-FILE THRU 1300-EXIT
+002670             DISPLAY 'MAIN: RESTARTING AFTER KEY ' WS-CURRENT-KEY
+002680         END-IF
+002690     END-IF.
+002700 1100-EXIT.
+002710     EXIT.
+002720 
+002730*-----------------------------------------------------------------
+002740*1200-READ-LAST-CHECKPOINT
+002750*READ THE CHECKPOINT FILE TO END OF FILE.  ON A SEQUENTIAL READ,
+002760*THE RECORD AREA STILL HOLDS THE LAST RECORD SUCCESSFULLY READ
+002770*ONCE AT-END FIRES, SO THE LAST CHECKPOINT WRITTEN IS WHAT IS
+002780*LEFT IN CHECKPOINT-RECORD WHEN THE LOOP BELOW STOPS - THE
+002790*CALLER DECIDES WHAT TO DO WITH IT BASED ON CK-RUN-COMPLETE.
+002800*-----------------------------------------------------------------
+002810 1200-READ-LAST-CHECKPOINT.
+002820     PERFORM 1210-READ-CHECKPOINT-RECORD THRU 1210-EXIT
+002830         UNTIL WS-CKPT-STATUS NOT = '00'.
+002840     CLOSE CHECKPOINT-FILE.
+002850 1200-EXIT.
+002860     EXIT.
+002870 
+002880 1210-READ-CHECKPOINT-RECORD.
+002890     READ CHECKPOINT-FILE
+002900         AT END
+002910             CONTINUE
+002920     END-READ.
+002930 1210-EXIT.
+002940     EXIT.
+002950 
+002960*-----------------------------------------------------------------
+002970*1300-RESYNC-INPUT-FILE
+002980*READ AND DISCARD INPUT RECORDS UP TO AND INCLUDING THE LAST KEY
+002990*RECORDED ON THE CHECKPOINT, SO PROCESSING PICKS UP WITH THE
+003000*NEXT UNPROCESSED RECORD.
+003010*-----------------------------------------------------------------
+003020 1300-RESYNC-INPUT-FILE.
+003030     PERFORM 1310-READ-AND-DISCARD THRU 1310-EXIT
+003040         UNTIL WS-RESYNC-COMPLETE
+003050            OR WS-END-OF-INPUT.
+003060 1300-EXIT.
+003070     EXIT.
+003080 
+003090 1310-READ-AND-DISCARD.
+003100     READ COLOR-INPUT-FILE
+003110         AT END
+003120             SET WS-END-OF-INPUT TO TRUE
+003130         NOT AT END
+003140             IF CI-KEY = WS-CURRENT-KEY
+003150                 SET WS-RESYNC-COMPLETE TO TRUE
+003160             END-IF
+003170     END-READ.
+003180 1310-EXIT.
+003190     EXIT.
+003200 
+003210*-----------------------------------------------------------------
+003220*2000-PROCESS-RECORD
+003230*VALIDATE, DISPATCH AND EXTRACT THE RECORD CURRENTLY IN HAND,
+003240*CHECKPOINT IF DUE, THEN READ THE NEXT RECORD AHEAD.
+003250*-----------------------------------------------------------------
+003260 2000-PROCESS-RECORD.
+003270     MOVE CI-KEY                     TO WS-CURRENT-KEY.
+003280     MOVE CI-COLOR                   TO COLOR-CODE.
+003290     PERFORM 2910-BUILD-TIMESTAMP THRU 2910-EXIT.
+003300     PERFORM 2200-VALIDATE-COLOR THRU 2200-EXIT.
+003310     IF WS-COLOR-IS-VALID
+003320         PERFORM 2300-DISPATCH-COLOR THRU 2300-EXIT
+003330         PERFORM 2400-WRITE-EXTRACT-RECORD THRU 2400-EXIT
+003340     ELSE
+003350         PERFORM 2250-REJECT-RECORD THRU 2250-EXIT
+003360     END-IF.
+003370     ADD 1 TO WS-RECORD-COUNT WS-CHECKPOINT-COUNTER.
+003380     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+003390         PERFORM 2600-WRITE-CHECKPOINT-RECORD THRU 2600-EXIT
+003400         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+003410     END-IF.
+003420     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+003430 2000-EXIT.
+003440     EXIT.
+003450 
+003460 2100-READ-INPUT-RECORD.
+003470     READ COLOR-INPUT-FILE
+003480         AT END
+003490             SET WS-END-OF-INPUT TO TRUE
+003500     END-READ.
+003510     IF WS-INPUT-STATUS NOT = '00' AND WS-INPUT-STATUS NOT = '10'
+003520         DISPLAY 'MAIN: ERROR READING COLOR-INPUT-FILE, STATUS='
+003530             WS-INPUT-STATUS
+003540         GO TO 9999-ABEND-EXIT
+003550     END-IF.
+003560 2100-EXIT.
+003570     EXIT.
+003580 
+003590*-----------------------------------------------------------------
+003600*2200-VALIDATE-COLOR
+003610*ONLY THE FOUR DEFINED CONDITION NAMES ARE GOOD DATA.  ANYTHING
+003620*ELSE (SPACES, LOWERCASE, A BAD FEED VALUE) IS REJECTED HERE
+003630*RATHER THAN SILENTLY MATCHING NEITHER DISPATCH BRANCH.
+003640*-----------------------------------------------------------------
+003650 2200-VALIDATE-COLOR.
+003660     EVALUATE TRUE
+003670         WHEN COL-YELLOW
+003680         WHEN COL-GREEN
+003690         WHEN COL-RED
+003700         WHEN COL-BROWN
+003710             SET WS-COLOR-IS-VALID TO TRUE
+003720         WHEN OTHER
+003730             SET WS-COLOR-IS-INVALID TO TRUE
+003740     END-EVALUATE.
+003750 2200-EXIT.
+003760     EXIT.
+003770 
+003780 2250-REJECT-RECORD.
+003790     ADD 1 TO WS-REJECT-COUNT.
+003800     MOVE WS-CURRENT-KEY             TO RJ-KEY.
+003810     MOVE COLOR-CODE                 TO RJ-COLOR.
+003820     WRITE REJECT-RECORD.
+003830     MOVE 'REJECTED-INVALID-COLOR'   TO WS-BRANCH-NAME.
+003840     PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT.
+003850 2250-EXIT.
+003860     EXIT.
+003870 
+003880*-----------------------------------------------------------------
+003890*2300-DISPATCH-COLOR
+003900*ONE EVALUATE DRIVES EVERY COLOR BRANCH.  THERE IS NO WHEN OTHER
+003910*HERE - 2200-VALIDATE-COLOR HAS ALREADY ROUTED ANYTHING OUTSIDE
+003920*YELLOW/GREEN/RED/BROWN TO 2250-REJECT-RECORD, SO THIS EVALUATE
+003930*ONLY EVER SEES A VALID COLOR-CODE BY THE TIME IT IS PERFORMED.
+003940*-----------------------------------------------------------------
+003950 2300-DISPATCH-COLOR.
+003960     EVALUATE TRUE
+003970         WHEN COL-YELLOW
+003980             PERFORM 2310-PROCESS-YELLOW THRU 2310-EXIT
+003990         WHEN COL-GREEN
+004000             PERFORM 2320-PROCESS-GREEN THRU 2320-EXIT
+004010         WHEN COL-RED
+004020             PERFORM 2330-PROCESS-RED THRU 2330-EXIT
+004030         WHEN COL-BROWN
+004040             PERFORM 2340-PROCESS-BROWN THRU 2340-EXIT
+004050     END-EVALUATE.
+004060 2300-EXIT.
+004070     EXIT.
+004080 
+004090 2310-PROCESS-YELLOW.
+004100     ADD 1 TO WS-YELLOW-COUNT.
+004110     MOVE 'YELLOW'                   TO WS-CONDITION-NAME.
+004120     MOVE 'YELLOW-DISPATCHED'        TO WS-BRANCH-NAME.
+004130     PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT.
+004140 2310-EXIT.
+004150     EXIT.
+004160 
+004170*GREEN MEANS NO ACTION NEEDED, BUT IT IS LOGGED HERE SO THAT IS
+004180*A DECISION ON RECORD RATHER THAN A RECORD FALLING THROUGH.
+004190 2320-PROCESS-GREEN.
+004200     ADD 1 TO WS-GREEN-COUNT.
+004210     DISPLAY 'MAIN: RECORD ' WS-CURRENT-KEY ' REVIEWED AND CLEAR'.
+004220     MOVE 'GREEN'                    TO WS-CONDITION-NAME.
+004230     MOVE 'GREEN-REVIEWED-CLEAR'     TO WS-BRANCH-NAME.
+004240     PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT.
+004250 2320-EXIT.
+004260     EXIT.
+004270 
+004280 2330-PROCESS-RED.
+004290     ADD 1 TO WS-RED-COUNT.
+004300     MOVE 'RED'                      TO WS-CONDITION-NAME.
+004310     MOVE 'RED-DISPATCHED'           TO WS-BRANCH-NAME.
+004320     PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT.
+004330 2330-EXIT.
+004340     EXIT.
+004350 
+004360*BROWN IS THE 'UNDER INVESTIGATION' TIER - IT USED TO BE JAMMED
+004370*INTO THE RED BUCKET, WHICH SKEWED THE RED-ALERT COUNTS.
+004380 2340-PROCESS-BROWN.
+004390     ADD 1 TO WS-BROWN-COUNT.
+004400     DISPLAY 'MAIN: ' WS-CURRENT-KEY ' UNDER INVESTIGATION'.
+004410     MOVE 'BROWN'                    TO WS-CONDITION-NAME.
+004420     MOVE 'BROWN-UNDER-INVESTIGATION' TO WS-BRANCH-NAME.
+004430     PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT.
+004440 2340-EXIT.
+004450     EXIT.
+004460 
+004470 2400-WRITE-EXTRACT-RECORD.
+004480     MOVE WS-CURRENT-KEY             TO EX-KEY.
+004490     MOVE COLOR-CODE                 TO EX-COLOR-CODE.
+004500     MOVE WS-CONDITION-NAME          TO EX-CONDITION-NAME.
+004510     MOVE WS-CURRENT-DATE            TO EX-DATE.
+004520     MOVE WS-CURRENT-TIME            TO EX-TIME.
+004530     WRITE EXTRACT-RECORD.
+004540 2400-EXIT.
+004550     EXIT.
+004560 
+004570 2600-WRITE-CHECKPOINT-RECORD.
+004580     MOVE WS-CURRENT-KEY             TO CK-KEY.
+004590     MOVE WS-RECORD-COUNT            TO CK-RECORD-COUNT.
+004600     MOVE WS-YELLOW-COUNT            TO CK-YELLOW-COUNT.
+004610     MOVE WS-GREEN-COUNT             TO CK-GREEN-COUNT.
+004620     MOVE WS-RED-COUNT               TO CK-RED-COUNT.
+004630     MOVE WS-BROWN-COUNT             TO CK-BROWN-COUNT.
+004640     MOVE WS-REJECT-COUNT            TO CK-REJECT-COUNT.
+004650     MOVE WS-RUN-COMPLETE-SW         TO CK-RUN-COMPLETE.
+004660     WRITE CHECKPOINT-RECORD.
+004670     DISPLAY 'MAIN: CHECKPOINT WRITTEN AT ' WS-TIMESTAMP-DISPLAY
+004680         ' KEY ' WS-CURRENT-KEY.
+004690 2600-EXIT.
+004700     EXIT.
+004710 
+004720 2900-WRITE-AUDIT-RECORD.
+004730     MOVE WS-CURRENT-KEY             TO AU-KEY.
+004740     MOVE COLOR-CODE                 TO AU-COLOR.
+004750     MOVE WS-BRANCH-NAME             TO AU-BRANCH-NAME.
+004760     MOVE WS-CURRENT-DATE            TO AU-DATE.
+004770     MOVE WS-CURRENT-TIME            TO AU-TIME.
+004780     WRITE AUDIT-RECORD.
+004790 2900-EXIT.
+004800     EXIT.
+004810 
+004820 2910-BUILD-TIMESTAMP.
+004830     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004840     ACCEPT WS-CURRENT-TIME FROM TIME.
+004850 2910-EXIT.
+004860     EXIT.
+004870 
+004880*-----------------------------------------------------------------
+004890*3000-TERMINATE
+004900*FINAL CHECKPOINT, CLOSE EVERYTHING, REPORT THE RUN TOTALS.
+004910*-----------------------------------------------------------------
+004920 3000-TERMINATE.
+004930     SET WS-RUN-IS-COMPLETE TO TRUE.
+004940     PERFORM 2600-WRITE-CHECKPOINT-RECORD THRU 2600-EXIT.
+004950     CLOSE COLOR-INPUT-FILE.
+004960     CLOSE CHECKPOINT-FILE.
+004970     CLOSE AUDIT-FILE.
+004980     CLOSE EXTRACT-FILE.
+004990     CLOSE REJECT-FILE.
+005000     PERFORM MY-NOT-USED-SECTION THRU MY-NOT-USED-PARAGRAPH-EXIT.
+005010 3000-EXIT.
+005020     EXIT.
+005030 
+005040*-----------------------------------------------------------------
+005050*9999-ABEND-EXIT
+005060*UNRECOVERABLE FILE ERROR - CLOSE WHAT IS OPEN AND GIVE THE JOB
+005070*STEP A NON-ZERO RETURN CODE.
+005080*-----------------------------------------------------------------
+005090 9999-ABEND-EXIT.
+005100     CLOSE COLOR-INPUT-FILE CHECKPOINT-FILE AUDIT-FILE
+005110           EXTRACT-FILE REJECT-FILE.
+005120     MOVE 16 TO RETURN-CODE.
+005130     STOP RUN.
+005140 
+005150*-----------------------------------------------------------------
+005160*MY-NOT-USED-SECTION
+005170*END-OF-JOB SUMMARY - A ONE-PAGE TALLY OF EVERY COLOR BUCKET PLUS
+005180*THE REJECT COUNT, SO WHOEVER RUNS THE BATCH OVERNIGHT HAS
+005190*SOMETHING TO EYEBALL INSTEAD OF JUST A CLEAN RETURN CODE.
+005200*-----------------------------------------------------------------
+005210 MY-NOT-USED-SECTION SECTION.
+005220 MY-NOT-USED-PARAGRAPH.
+005230     DISPLAY 'MAIN: RUN COMPLETE'.
+005240     DISPLAY '  RECORDS READ = ' WS-RECORD-COUNT.
+005250     DISPLAY '  YELLOW COUNT = ' WS-YELLOW-COUNT.
+005260     DISPLAY '  GREEN  COUNT = ' WS-GREEN-COUNT.
+005270     DISPLAY '  RED    COUNT = ' WS-RED-COUNT.
+005280     DISPLAY '  BROWN  COUNT = ' WS-BROWN-COUNT.
+005290     DISPLAY '  REJECT COUNT = ' WS-REJECT-COUNT.
+005300 MY-NOT-USED-PARAGRAPH-EXIT.
+005310     EXIT.
